@@ -18,76 +18,385 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calcul2.
        AUTHOR. Isabelle Marand.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'TRANSAC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULT-FILE ASSIGN TO 'RESULTAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO 'CALCUL2.CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO 'EXCEPTION.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-SIGN         PIC X(1).
+           05  TR-NUM1         PIC S9(9)V99 SIGN LEADING SEPARATE.
+           05  TR-NUM2         PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD       PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD        PIC X(100).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-TRANS PIC 9(7).
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-RECORD       PIC X(130).
+
        WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS PIC X(2) VALUE '00'.
+       01  WS-CKPT-INTERVAL PIC 9(3) VALUE 10.
+       01  WS-CKPT-LAST PIC 9(7) VALUE 0.
+       01  WS-TRANS-COUNT PIC 9(7) VALUE 0.
+       01  WS-RESTART PIC X VALUE 'N'.
+       88  RESTART-DEMANDE VALUE 'O'.
+       01  WS-AFF-RESTART PIC X(40) VALUE
+           'Reprise après incident (O/N) ?'.
+       01  WS-EXCEPT-STATUS PIC X(2) VALUE '00'.
+       01  WS-EXCEPT-CODE PIC X(4).
+       01  WS-EXCEPT-LIBELLE PIC X(50).
+       01  WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+       01  WS-AUDIT-DATE-TIME PIC X(26).
+       01  WS-AUDIT-DATE REDEFINES WS-AUDIT-DATE-TIME.
+           05  WS-AUDIT-AAAA   PIC X(4).
+           05  WS-AUDIT-MM     PIC X(2).
+           05  WS-AUDIT-JJ     PIC X(2).
+           05  WS-AUDIT-HH     PIC X(2).
+           05  WS-AUDIT-MN     PIC X(2).
+           05  WS-AUDIT-SS     PIC X(2).
+           05  FILLER          PIC X(12).
+       01  WS-MODE PIC X VALUE 'I'.
+       88  BATCH-MODE VALUE 'B'.
+       01  WS-AFF-MODE PIC X(60) VALUE
+           'Traitement interactif ou en lot, saisissez I ou B'.
+       01  WS-TRANS-STATUS PIC X(2) VALUE '00'.
+       01  WS-RESULT-STATUS PIC X(2) VALUE '00'.
+       01  WS-EOF-TRANS PIC X VALUE 'N'.
+       88  EOF-TRANS VALUE 'Y'.
        01  WS-SIGN PIC X(1).
-       01  WS-NUM1 PIC 9(3) VALUE 0.
-       01  WS-NUM1-CHAR PIC X(3).
-       01  WS-NUM1-AFF  REDEFINES WS-NUM1-CHAR PIC Z(3).
+       01  WS-NUM1 PIC S9(10)V99 VALUE 0.
+       01  WS-NUM1-CHAR PIC X(15).
+       01  WS-NUM1-AFF PIC -(9)9.99 VALUE 0.
        01  WS-CODE  PIC X(3) .
        88  STOPPER VALUE 'X'.
        01  WS-DETAIL PIC X VALUE 'O'.
        01  WS-BON-OPE PIC 9 VALUE 1.
-       01  WS-NUM2 PIC 9(3) VALUE 0.
-       01  WS-NUM2-CHAR PIC X(3).
-       01  WS-NUM2-AFF  REDEFINES WS-NUM2-CHAR PIC Z(3).
-       01  WS-AFF-RESULT PIC Z(9)9 VALUE 0.
-       01  WS-RESULT PIC 9(10) VALUE 0.
-       01  WS-AFF-ERR1 PIC X(50) VALUE 
-           'Impossible de soustraire par un nombre plus grand'.
-       01  WS-AFF-ERR2 PIC X(46) VALUE 
-           'Impossible de diviser par un nombre plus grand'.
+       01  WS-NUM2 PIC S9(9)V99 VALUE 0.
+       01  WS-NUM2-CHAR PIC X(15).
+       01  WS-NUM2-AFF PIC -(8)9.99 VALUE 0.
+       01  WS-AFF-RESULT PIC -(9)9.99 VALUE 0.
+       01  WS-RESULT PIC S9(10)V99 VALUE 0.
+       01  WS-MOD-QUOTIENT PIC S9(9)V99 VALUE 0.
+      * Registres mémoire nommés M1 à M5, sélectionnés via WS-NUM2
+       01  WS-MEM-TABLE.
+           05  WS-MEM-VALUE PIC S9(9)V99 VALUE 0 OCCURS 5 TIMES.
+       01  WS-MEM-INDEX PIC 9 VALUE 1.
+      * Compteurs et total de contrôle pour le sommaire de fin de session
+       01  WS-CNT-ADD PIC 9(7) VALUE 0.
+       01  WS-CNT-SUBTR PIC 9(7) VALUE 0.
+       01  WS-CNT-MULTIP PIC 9(7) VALUE 0.
+       01  WS-CNT-DIVISE PIC 9(7) VALUE 0.
+       01  WS-CNT-PUISS PIC 9(7) VALUE 0.
+       01  WS-CNT-MODULO PIC 9(7) VALUE 0.
+       01  WS-CNT-MEMOIRE PIC 9(7) VALUE 0.
+       01  WS-CNT-TOTAL-OPE PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL PIC S9(11)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-AFF PIC -(10)9.99 VALUE 0.
        01  WS-AFF-ERR3 PIC X(30) VALUE 'Impossible de diviser par zero'.
+       01  WS-AFF-ERR4 PIC X(42) VALUE
+           'Registre mémoire invalide, choisir 1 à 5'.
+       01  WS-AFF-ERR5 PIC X(47) VALUE
+           'Résultat trop grand, dépassement de capacité'.
+       01  WS-NUM2-SRC PIC 9 VALUE 0.
        01  WS-AFF-STOP PIC X(38) VALUE 
            'Pour arrêter de jouer saisissez X'.
        01  WS-AFF-BONJOUR PIC X(50) VALUE           
            'Bonjour, saisissez la première série à calculer'.
        01  WS-AFF-DETAIL PIC X(50) VALUE 
            'Voulez-vous afficher l''opération, Oui O, Non N'.
-       01  WS-AFF-SAI-SIGN PIC X(60) VALUE           
-           'Saisissez le signe de l''opération + ou - ou * ou / ou P'.   
+       01  WS-AFF-SAI-SIGN PIC X(60) VALUE
+           'Signe + - * / P M(modulo) S(memoriser) R(rappeler)'.
 
       **************************************************************
       * Exécution du programme                                      
       **************************************************************
        PROCEDURE DIVISION.
-       
+
       * 0000-MAIN-START.
+      * Ouvre le journal d'audit et le journal des exceptions pour
+      * toute la durée de la session ; les crée s'ils n'existent pas
+      * encore (OPEN EXTEND échoue en statut 35 sur un fichier absent,
+      * contrairement à OPEN OUTPUT)
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+              OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPT-FILE.
+           IF WS-EXCEPT-STATUS = '35'
+              OPEN OUTPUT EXCEPT-FILE
+              CLOSE EXCEPT-FILE
+              OPEN EXTEND EXCEPT-FILE
+           END-IF.
+
+      * Demande le mode de traitement, interactif au clavier ou en
+      * lot à partir d'un fichier de transactions
+           DISPLAY WS-AFF-MODE WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           MOVE FUNCTION TRIM(WS-MODE) TO WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+           IF BATCH-MODE
+              PERFORM TRAITEMENT-BATCH
+           ELSE
+              PERFORM TRAITEMENT-INTERACTIF
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPT-FILE.
+
+      * 0000-MAIN-END.
+           STOP RUN.
+      **************************************************************
 
+      **************************************************************
+      * Traitement interactif, saisie clavier opération par opération
+      **************************************************************
+       TRAITEMENT-INTERACTIF.
       * DIs bonjour et récupère le premier chiffre
            PERFORM DIS-BONJOUR.
            PERFORM UNTIL STOPPER
               PERFORM SAI-WS-SIGN THRU SAI-WS-NUM2
 
-      * Selon le type d'opération demandée, on applique le calcul 
-      * correspondant et on affiche le résultat     
+      * Selon le type d'opération demandée, on applique le calcul
+      * correspondant et on affiche le résultat
               EVALUATE WS-SIGN
                  WHEN '+'
-                    PERFORM CALC-ADD                  
+                    PERFORM CALC-ADD
                  WHEN '-'
-                    PERFORM CALC-SUBTR  
+                    PERFORM CALC-SUBTR
                  WHEN '*'
                     PERFORM CALC-MULTIP
                  WHEN '/'
                     PERFORM CALC-DIVISE
-                 WHEN 'P'   
+                 WHEN 'P'
                     PERFORM CALC-P
+                 WHEN 'M'
+                    PERFORM CALC-MODULO
+                 WHEN 'S'
+                    PERFORM CALC-MEM-STORE
+                 WHEN 'R'
+                    PERFORM CALC-MEM-RECALL
                  WHEN OTHER
                     DISPLAY 'Cette operation n''est pas prévue'
-                    MOVE 0 TO WS-BON-OPE 
+                    MOVE 'E000' TO WS-EXCEPT-CODE
+                    MOVE 'Opération inconnue' TO WS-EXCEPT-LIBELLE
+                    PERFORM ECRIRE-EXCEPTION
+                    MOVE 0 TO WS-BON-OPE
               END-EVALUATE
-      * On affiche le résultat que si la saisie est OK        
+      * On affiche le résultat que si la saisie est OK
               IF WS-BON-OPE = 1 THEN PERFORM AFF-RESULT
-              ELSE MOVE 1 TO WS-BON-OPE 
-              END-IF   
-                      
+              ELSE MOVE 1 TO WS-BON-OPE
+              END-IF
+
            END-PERFORM.
+      * La sortie normale de cette boucle se fait via TST-CODE dès que
+      * STOPPER est détecté, qui appelle FIN-PROGRAMME (sommaire +
+      * fermeture des fichiers + STOP RUN) ; on ne repasse donc jamais
+      * ici en pratique.
 
+      **************************************************************
+      * Traitement en lot, lit une pile de transactions signe/num1/
+      * num2 dans TRANS-FILE et écrit chaque résultat dans
+      * RESULT-FILE via AFF-RESULT
+      **************************************************************
+       TRAITEMENT-BATCH.
+           DISPLAY WS-AFF-RESTART WITH NO ADVANCING.
+           ACCEPT WS-RESTART.
+           MOVE FUNCTION TRIM(WS-RESTART) TO WS-RESTART.
+           MOVE FUNCTION UPPER-CASE(WS-RESTART) TO WS-RESTART.
+           PERFORM LIRE-CHECKPOINT.
 
-      * 0000-MAIN-END.    
-           STOP RUN.
-      ************************************************************** 
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+              DISPLAY 'Impossible d''ouvrir TRANSAC.DAT, statut '
+                 WS-TRANS-STATUS
+              PERFORM FIN-PROGRAMME
+           END-IF.
+
+      * Une reprise ne doit pas écraser les résultats déjà écrits par
+      * la portion du lot traitée avant l'incident
+           IF WS-CKPT-LAST > 0
+              OPEN EXTEND RESULT-FILE
+              IF WS-RESULT-STATUS = '35'
+                 OPEN OUTPUT RESULT-FILE
+                 CLOSE RESULT-FILE
+                 OPEN EXTEND RESULT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+           END-IF.
+           IF WS-RESULT-STATUS NOT = '00'
+              DISPLAY 'Impossible de créer RESULTAT.DAT, statut '
+                 WS-RESULT-STATUS
+              CLOSE TRANS-FILE
+              PERFORM FIN-PROGRAMME
+           END-IF.
+
+           PERFORM LIRE-TRANS-REC.
+           PERFORM UNTIL EOF-TRANS
+              ADD 1 TO WS-TRANS-COUNT
+      * Une transaction déjà traitée avant l'incident n'est pas
+      * recalculée, on se contente de la sauter
+              IF WS-TRANS-COUNT > WS-CKPT-LAST
+                 MOVE TR-SIGN TO WS-SIGN
+                 MOVE TR-NUM1 TO WS-NUM1
+                 MOVE TR-NUM2 TO WS-NUM2
+                 MOVE WS-NUM1 TO WS-NUM1-CHAR
+                 MOVE WS-NUM1 TO WS-NUM1-AFF
+                 MOVE WS-NUM2 TO WS-NUM2-CHAR
+                 MOVE WS-NUM2 TO WS-NUM2-AFF
+
+                 PERFORM VALIDE-TRANS-BATCH
+
+                 IF WS-BON-OPE = 1
+                    EVALUATE WS-SIGN
+                       WHEN '+'
+                          PERFORM CALC-ADD
+                       WHEN '-'
+                          PERFORM CALC-SUBTR
+                       WHEN '*'
+                          PERFORM CALC-MULTIP
+                       WHEN '/'
+                          PERFORM CALC-DIVISE
+                       WHEN 'P'
+                          PERFORM CALC-P
+                       WHEN 'M'
+                          PERFORM CALC-MODULO
+                       WHEN 'S'
+                          PERFORM CALC-MEM-STORE
+                       WHEN 'R'
+                          PERFORM CALC-MEM-RECALL
+                       WHEN OTHER
+                          DISPLAY 'Cette operation n''est pas prévue'
+                          MOVE 'E000' TO WS-EXCEPT-CODE
+                          MOVE 'Opération inconnue'
+                             TO WS-EXCEPT-LIBELLE
+                          PERFORM ECRIRE-EXCEPTION
+                          MOVE 0 TO WS-BON-OPE
+                    END-EVALUATE
+                 END-IF
+
+                 IF WS-BON-OPE = 1 THEN PERFORM AFF-RESULT
+                 ELSE MOVE 1 TO WS-BON-OPE
+                 END-IF
+
+                 IF FUNCTION MOD(WS-TRANS-COUNT, WS-CKPT-INTERVAL) = 0
+                    PERFORM ECRIRE-CHECKPOINT
+                 END-IF
+              END-IF
+
+              PERFORM LIRE-TRANS-REC
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           CLOSE RESULT-FILE.
+      * Le lot est allé jusqu'au bout, le point de reprise ne doit
+      * plus s'appliquer à un prochain fichier de transactions
+           PERFORM REINIT-CHECKPOINT.
+           PERFORM AFFICHE-SOMMAIRE.
+
+      * Lit une transaction du fichier d'entrée, positionne le
+      * fanion de fin de fichier quand la pile est épuisée
+       LIRE-TRANS-REC.
+           READ TRANS-FILE
+              AT END MOVE 'Y' TO WS-EOF-TRANS
+           END-READ.
+
+      * Relit le dernier point de reprise si une reprise est demandée,
+      * sinon repart de zéro
+       LIRE-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST.
+           IF RESTART-DEMANDE
+              OPEN INPUT CKPT-FILE
+              IF WS-CKPT-STATUS = '00'
+                 READ CKPT-FILE
+                    NOT AT END MOVE CKPT-LAST-TRANS TO WS-CKPT-LAST
+                 END-READ
+                 CLOSE CKPT-FILE
+              END-IF
+           END-IF.
+
+      * Écrit le point de reprise courant, le numéro de la dernière
+      * transaction traitée avec succès
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'Impossible d''écrire CALCUL2.CKPT, statut '
+                 WS-CKPT-STATUS
+           ELSE
+              MOVE WS-TRANS-COUNT TO CKPT-LAST-TRANS
+              WRITE CKPT-RECORD
+              CLOSE CKPT-FILE
+           END-IF.
+
+      * Remet le point de reprise à zéro après un lot traité en entier,
+      * pour qu'une reprise ultérieure ne saute pas les transactions
+      * d'un nouveau fichier
+       REINIT-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'Impossible d''écrire CALCUL2.CKPT, statut '
+                 WS-CKPT-STATUS
+           ELSE
+              MOVE 0 TO CKPT-LAST-TRANS
+              WRITE CKPT-RECORD
+              CLOSE CKPT-FILE
+           END-IF.
+
+      * Vérifie qu'une transaction du lot est calculable avant de la
+      * confier aux paragraphes CALC-*, sans re-saisie possible en
+      * mode batch : une transaction invalide est journalisée dans
+      * EXCEPT-FILE et sautée plutôt que recalculée sur une valeur
+      * fausse
+       VALIDE-TRANS-BATCH.
+           MOVE 1 TO WS-BON-OPE.
+           IF (WS-NUM2 = 0) AND (WS-SIGN = '/' OR WS-SIGN = 'M') THEN
+              DISPLAY WS-AFF-ERR3
+              MOVE 'E003' TO WS-EXCEPT-CODE
+              MOVE WS-AFF-ERR3 TO WS-EXCEPT-LIBELLE
+              PERFORM ECRIRE-EXCEPTION
+              MOVE 0 TO WS-BON-OPE
+           ELSE
+             IF (WS-SIGN = 'S' OR WS-SIGN = 'R') AND
+                (WS-NUM2 < 1 OR WS-NUM2 > 5 OR
+                 WS-NUM2 NOT = FUNCTION INTEGER(WS-NUM2)) THEN
+                DISPLAY WS-AFF-ERR4
+                MOVE 'E004' TO WS-EXCEPT-CODE
+                MOVE WS-AFF-ERR4 TO WS-EXCEPT-LIBELLE
+                PERFORM ECRIRE-EXCEPTION
+                MOVE 0 TO WS-BON-OPE
+             END-IF
+           END-IF.
 
       *============================================================*
       *    Les sous-paragraphes
@@ -104,15 +413,15 @@
            MOVE FUNCTION TRIM(WS-DETAIL) TO WS-DETAIL.
            MOVE FUNCTION UPPER-CASE(WS-DETAIL) TO WS-DETAIL.
            INITIALIZE WS-NUM1 .
-           DISPLAY 'Saisissez le premier chiffre - 3 positions maxi '
+           DISPLAY 'Saisissez le premier chiffre - 10 positions maxi '
             WITH NO ADVANCING.
            ACCEPT WS-NUM1 .
       * récupère la saisie et vérifie si l'utilisateur n'a pas demandé
       * de sortir
            MOVE  FUNCTION TRIM(WS-NUM1-CHAR) TO WS-CODE.
            PERFORM TST-CODE.
-           MOVE WS-NUM1 TO WS-NUM1-CHAR . 
-           INSPECT WS-NUM1-CHAR CONVERTING '0' TO SPACE.
+           MOVE WS-NUM1 TO WS-NUM1-CHAR .
+           MOVE WS-NUM1 TO WS-NUM1-AFF .
 
        SAI-WS-SIGN.
            INITIALIZE WS-SIGN.    
@@ -125,76 +434,237 @@
            MOVE FUNCTION UPPER-CASE(WS-SIGN) TO WS-SIGN.
            PERFORM TST-CODE.
            
-       SAI-WS-NUM2.    
+       SAI-WS-NUM2.
            INITIALIZE WS-NUM2.
-           DISPLAY 'Saisissez le deuxième chiffre - 3 positions maxi '
-            WITH NO ADVANCING.
-           ACCEPT WS-NUM2. 
+           IF WS-SIGN = 'S' OR WS-SIGN = 'R'
+              DISPLAY 'Choisissez le registre mémoire - de 1 à 5 '
+              WITH NO ADVANCING
+              ACCEPT WS-NUM2
       * récupère la saisie et vérifie si l'utilisateur n'a pas demandé
-      * de sortir           
-           MOVE FUNCTION TRIM(WS-NUM2-CHAR) TO WS-CODE.
-           PERFORM TST-CODE. 
+      * de sortir
+              MOVE FUNCTION TRIM(WS-NUM2-CHAR) TO WS-CODE
+              PERFORM TST-CODE
       * Vérifie que le deuxième chiffre est correct vis à vis du premier
-           PERFORM TST-VALEUR . 
+              PERFORM TST-VALEUR
+           ELSE
+      * Permet de rappeler un registre mémoire directement en 2e
+      * opérande, sans avoir à ressaisir un sous-total déjà mémorisé
+              INITIALIZE WS-NUM2-SRC
+              DISPLAY 'Registre mémoire pour ce nombre, 1-5, 0=saisie '
+              WITH NO ADVANCING
+              ACCEPT WS-NUM2-SRC
+              IF WS-NUM2-SRC = 0
+                 DISPLAY 'Saisissez le deuxième chiffre - 9 pos. maxi '
+                 WITH NO ADVANCING
+                 ACCEPT WS-NUM2
+                 MOVE FUNCTION TRIM(WS-NUM2-CHAR) TO WS-CODE
+                 PERFORM TST-CODE
+                 PERFORM TST-VALEUR
+              ELSE
+                 PERFORM TST-NUM2-SRC
+              END-IF
+           END-IF.
            MOVE WS-NUM2 TO WS-NUM2-CHAR.
-           INSPECT WS-NUM2-CHAR CONVERTING '0' TO SPACE.       
+           MOVE WS-NUM2 TO WS-NUM2-AFF.
 
+      * WS-NUM1/WS-NUM2 sont signés et décimaux depuis le support des
+      * nombres négatifs (req 002) : un résultat négatif ou inférieur
+      * à 1 est désormais parfaitement représentable, seules la
+      * division/le modulo par zéro et le registre mémoire hors plage
+      * restent des saisies à rejeter
        TST-VALEUR.
-           IF (WS-NUM1 < WS-NUM2) AND (WS-SIGN = '-') THEN
-               DISPLAY WS-AFF-ERR1 
+           IF (WS-NUM2 = 0) AND (WS-SIGN = '/' OR WS-SIGN = 'M') THEN
+               DISPLAY WS-AFF-ERR3
+               MOVE 'E003' TO WS-EXCEPT-CODE
+               MOVE WS-AFF-ERR3 TO WS-EXCEPT-LIBELLE
+               PERFORM ECRIRE-EXCEPTION
                PERFORM REINIT-NUM2
-           ELSE    
-               IF (WS-NUM1 < WS-NUM2) AND (WS-SIGN = '/') THEN 
-                     DISPLAY WS-AFF-ERR2 
-                     PERFORM REINIT-NUM2
-               ELSE
-                 IF (WS-NUM2 =0) AND (WS-SIGN = '/') THEN
-                     DISPLAY WS-AFF-ERR3 
-                     PERFORM REINIT-NUM2
-                 END-IF
-               END-IF
-           END-IF.         
+           ELSE
+             IF (WS-SIGN = 'S' OR WS-SIGN = 'R') AND
+                (WS-NUM2 < 1 OR WS-NUM2 > 5 OR
+                 WS-NUM2 NOT = FUNCTION INTEGER(WS-NUM2)) THEN
+                 DISPLAY WS-AFF-ERR4
+                 MOVE 'E004' TO WS-EXCEPT-CODE
+                 MOVE WS-AFF-ERR4 TO WS-EXCEPT-LIBELLE
+                 PERFORM ECRIRE-EXCEPTION
+                 PERFORM REINIT-NUM2
+             END-IF
+           END-IF.
 
       * Si pas OK on demande une nouvelle saisie du Num2
        REINIT-NUM2.
            PERFORM SAI-WS-NUM2.
+
+      * Vérifie que le registre mémoire demandé pour rappeler une
+      * valeur directement dans WS-NUM2 est dans la plage 1 à 5, puis
+      * effectue le rappel
+       TST-NUM2-SRC.
+           IF WS-NUM2-SRC > 5 THEN
+              DISPLAY WS-AFF-ERR4
+              MOVE 'E004' TO WS-EXCEPT-CODE
+              MOVE WS-AFF-ERR4 TO WS-EXCEPT-LIBELLE
+              PERFORM ECRIRE-EXCEPTION
+              PERFORM REINIT-NUM2
+           ELSE
+              MOVE WS-MEM-VALUE(WS-NUM2-SRC) TO WS-NUM2
+      * Le registre rappelé peut valoir 0 (jamais mémorisé, ou mémorisé
+      * à 0) : revérifier la division/le modulo par zéro comme pour une
+      * saisie manuelle
+              PERFORM TST-VALEUR
+           END-IF.
         
 
        CALC-ADD.
            ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT.
+           ADD 1 TO WS-CNT-ADD.
 
        CALC-SUBTR.
-           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT .          
+           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT .
+           ADD 1 TO WS-CNT-SUBTR.
 
        CALC-MULTIP.
-           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+              ON SIZE ERROR
+                 DISPLAY WS-AFF-ERR5
+                 MOVE 'E005' TO WS-EXCEPT-CODE
+                 MOVE WS-AFF-ERR5 TO WS-EXCEPT-LIBELLE
+                 PERFORM ECRIRE-EXCEPTION
+                 MOVE 0 TO WS-BON-OPE
+              NOT ON SIZE ERROR
+                 ADD 1 TO WS-CNT-MULTIP
+           END-MULTIPLY.
 
        CALC-DIVISE.
            DIVIDE  WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
+           ADD 1 TO WS-CNT-DIVISE.
 
        CALC-P.
-           COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2.
+           COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+              ON SIZE ERROR
+                 DISPLAY WS-AFF-ERR5
+                 MOVE 'E005' TO WS-EXCEPT-CODE
+                 MOVE WS-AFF-ERR5 TO WS-EXCEPT-LIBELLE
+                 PERFORM ECRIRE-EXCEPTION
+                 MOVE 0 TO WS-BON-OPE
+              NOT ON SIZE ERROR
+                 ADD 1 TO WS-CNT-PUISS
+           END-COMPUTE.
+
+       CALC-MODULO.
+           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-MOD-QUOTIENT
+              REMAINDER WS-RESULT.
+           ADD 1 TO WS-CNT-MODULO.
+
+      * Range WS-NUM1 dans le registre mémoire désigné par WS-NUM2
+       CALC-MEM-STORE.
+           MOVE WS-NUM2 TO WS-MEM-INDEX.
+           MOVE WS-NUM1 TO WS-MEM-VALUE(WS-MEM-INDEX).
+           MOVE WS-NUM1 TO WS-RESULT.
+           ADD 1 TO WS-CNT-MEMOIRE.
 
-      * Affiche a x b = c
+      * Rappelle le contenu du registre mémoire désigné par WS-NUM2
+       CALC-MEM-RECALL.
+           MOVE WS-NUM2 TO WS-MEM-INDEX.
+           MOVE WS-MEM-VALUE(WS-MEM-INDEX) TO WS-RESULT.
+           ADD 1 TO WS-CNT-MEMOIRE.
+
+      * Affiche a x b = c, ou l'écrit dans RESULT-FILE en mode batch
        AFF-RESULT.
-           
-           MOVE WS-RESULT TO WS-AFF-RESULT . 
-           IF WS-DETAIL = 'O' THEN
-              DISPLAY WS-NUM1-AFF SPACE WS-SIGN 
-              SPACE WS-NUM2-AFF SPACE '=' SPACE WS-AFF-RESULT  
-           ELSE 
-               DISPLAY WS-AFF-RESULT  
-           END-IF.
-      *    CHarge le résultat dans WS-NUM1 pour le prochain calcul 
+
+           MOVE WS-RESULT TO WS-AFF-RESULT .
+           IF BATCH-MODE
+              MOVE SPACES TO RESULT-RECORD
+              STRING WS-NUM1-AFF DELIMITED BY SIZE
+                 ' ' WS-SIGN DELIMITED BY SIZE
+                 ' ' WS-NUM2-AFF DELIMITED BY SIZE
+                 ' = ' WS-AFF-RESULT DELIMITED BY SIZE
+                 INTO RESULT-RECORD
+              END-STRING
+              WRITE RESULT-RECORD
+           ELSE
+              IF WS-DETAIL = 'O' THEN
+                 DISPLAY WS-NUM1-AFF SPACE WS-SIGN
+                 SPACE WS-NUM2-AFF SPACE '=' SPACE WS-AFF-RESULT
+              ELSE
+                  DISPLAY WS-AFF-RESULT
+              END-IF
+           END-IF.
+           PERFORM ECRIRE-AUDIT.
+      *    S/R ne sont pas des opérations arithmétiques : elles ne
+      *    comptent pas dans le total d'opérations ni dans le total de
+      *    contrôle, déjà suivies séparément par WS-CNT-MEMOIRE
+           IF WS-SIGN NOT = 'S' AND WS-SIGN NOT = 'R'
+              ADD 1 TO WS-CNT-TOTAL-OPE
+              ADD WS-RESULT TO WS-GRAND-TOTAL
+           END-IF.
+      *    CHarge le résultat dans WS-NUM1 pour le prochain calcul
       *    et laisse la main à la boucle
       *    qui gère l'initialisation et l'affichage pour la saisie
            MOVE WS-RESULT TO WS-NUM1.
            MOVE WS-RESULT TO WS-NUM1-AFF .
            INITIALIZE WS-RESULT.
-           
+
+      * Ajoute une ligne au journal d'audit pour l'opération qui vient
+      * de se terminer : signe, opérandes, résultat et horodatage
+       ECRIRE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATE-TIME.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-AUDIT-AAAA '-' WS-AUDIT-MM '-' WS-AUDIT-JJ
+                  ' ' WS-AUDIT-HH ':' WS-AUDIT-MN ':' WS-AUDIT-SS
+                  ' ' WS-NUM1-AFF ' ' WS-SIGN
+                  ' ' WS-NUM2-AFF ' = ' WS-AFF-RESULT
+                  DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING.
+           WRITE AUDIT-RECORD.
+
+      * Ajoute une ligne au journal des exceptions pour une saisie
+      * rejetée : code motif, opérandes, signe et horodatage.
+      * WS-EXCEPT-CODE et WS-EXCEPT-LIBELLE doivent être renseignés
+      * par l'appelant avant le PERFORM
+       ECRIRE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATE-TIME.
+           MOVE SPACES TO EXCEPT-RECORD.
+           STRING WS-AUDIT-AAAA '-' WS-AUDIT-MM '-' WS-AUDIT-JJ
+                  ' ' WS-AUDIT-HH ':' WS-AUDIT-MN ':' WS-AUDIT-SS
+                  ' ' WS-EXCEPT-CODE
+                  ' ' FUNCTION TRIM(WS-EXCEPT-LIBELLE)
+                  ' num1=' WS-NUM1-AFF ' signe=' WS-SIGN
+                  ' num2=' WS-NUM2-AFF
+                  DELIMITED BY SIZE
+               INTO EXCEPT-RECORD
+           END-STRING.
+           WRITE EXCEPT-RECORD.
+
+      * Rapport de contrôle de fin de session : nombre d'opérations
+      * par signe et total de contrôle de tous les résultats calculés
+       AFFICHE-SOMMAIRE.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-AFF.
+           DISPLAY '---------- Sommaire de la session ----------'.
+           DISPLAY 'Additions       (+) : ' WS-CNT-ADD.
+           DISPLAY 'Soustractions   (-) : ' WS-CNT-SUBTR.
+           DISPLAY 'Multiplications (*) : ' WS-CNT-MULTIP.
+           DISPLAY 'Divisions       (/) : ' WS-CNT-DIVISE.
+           DISPLAY 'Puissances      (P) : ' WS-CNT-PUISS.
+           DISPLAY 'Modulos         (M) : ' WS-CNT-MODULO.
+           DISPLAY 'Mémoire      (S/R)  : ' WS-CNT-MEMOIRE.
+           DISPLAY 'Nombre total d''opérations : ' WS-CNT-TOTAL-OPE.
+           DISPLAY 'Total de contrôle des résultats : '
+              WS-GRAND-TOTAL-AFF.
+           DISPLAY '----------------------------------------------'.
+
       * Test si l'utilisateur veut sortir, si oui le programme s'arrete
        TST-CODE.
            MOVE FUNCTION UPPER-CASE (WS-CODE) TO WS-CODE.
            IF STOPPER THEN
-              STOP RUN
-           END-IF.
\ No newline at end of file
+              PERFORM FIN-PROGRAMME
+           END-IF.
+
+      * Affiche le sommaire de session et ferme les fichiers avant de
+      * terminer le programme ; appelé dès que STOPPER est détecté,
+      * quel que soit l'endroit de la saisie où l'utilisateur a tapé X
+       FIN-PROGRAMME.
+           PERFORM AFFICHE-SOMMAIRE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPT-FILE.
+           STOP RUN.
\ No newline at end of file
