@@ -12,15 +12,39 @@
       * date d'écriture     
            DATE-WRITTEN. 2024-04-09.
       
-      ****************************************************************** 
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD   PIC X(100).
+
        WORKING-STORAGE SECTION.
-      * declaration des variables 
-           01 NUM         PIC 9(3).
-           01 TOTAL       PIC 9(10).
+      * declaration des variables
+           01 NUM         PIC S9(9)V99.
+           01 TOTAL       PIC S9(10)V99.
            01 OPERATEUR   PIC X.
            01 CONTINUER   PIC X.
-           01 CALCUL-ENTIER PIC X(50).
+           01 CALCUL-ENTIER PIC X(200).
+           01 WS-NUM-EDIT  PIC -(8)9.99.
+           01 WS-TOTAL-EDIT PIC -(9)9.99.
+           01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+           01 WS-AUDIT-DATE-TIME PIC X(26).
+           01 WS-AUDIT-DATE REDEFINES WS-AUDIT-DATE-TIME.
+               05  WS-AUDIT-AAAA   PIC X(4).
+               05  WS-AUDIT-MM     PIC X(2).
+               05  WS-AUDIT-JJ     PIC X(2).
+               05  WS-AUDIT-HH     PIC X(2).
+               05  WS-AUDIT-MN     PIC X(2).
+               05  WS-AUDIT-SS     PIC X(2).
+               05  FILLER          PIC X(12).
 
 
       ****************************************************************** 
@@ -29,18 +53,32 @@
            DISPLAY "********************".
            DISPLAY "*   CALCULATRICE   *".
            DISPLAY "********************".
+      * Ouvre le journal d'audit pour toute la durée de la session ;
+      * le crée s'il n'existe pas encore (OPEN EXTEND échoue en statut
+      * 35 sur un fichier absent, contrairement à OPEN OUTPUT)
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
       * Saisie des données
            DISPLAY "Entrez le premier nombre : "
            ACCEPT NUM
       * on stocke dans total pour la suite du ou des calculs
            MOVE NUM TO TOTAL.
+      * on amorce le fil du calcul avec le premier nombre saisi
+           MOVE NUM TO WS-NUM-EDIT.
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO CALCUL-ENTIER.
       * on demande si on veut continuer le calcul
        CONTINUER-CALCUL.
            DISPLAY "Voulez-vous continuer le calcul (O/N) ?"
            ACCEPT CONTINUER
            IF CONTINUER = "N" OR CONTINUER = "n" THEN
+               MOVE TOTAL TO WS-TOTAL-EDIT
                DISPLAY "Le calcul complet est : " CALCUL-ENTIER
-               DISPLAY "Le résultat final est : " TOTAL
+               DISPLAY "Le résultat final est : " WS-TOTAL-EDIT
+               CLOSE AUDIT-FILE
            STOP RUN
            END-IF
       * on selectionne l'operateur
@@ -49,7 +87,9 @@
 
            DISPLAY "Entrez le nombre suivant : " WITH NO ADVANCING.
            ACCEPT NUM.
-           DISPLAY TOTAL OPERATEUR NUM
+           MOVE TOTAL TO WS-TOTAL-EDIT.
+           MOVE NUM TO WS-NUM-EDIT.
+           DISPLAY WS-TOTAL-EDIT OPERATEUR WS-NUM-EDIT
       * on evalue l'operateur pour faire l'operation souhaitée
            EVALUATE OPERATEUR
                WHEN "+" PERFORM ADDITION
@@ -66,14 +106,21 @@
       ******************************************************************
        ADDITION.
            COMPUTE TOTAL = TOTAL + NUM.
+           PERFORM TRACER-ETAPE.
            EXIT.
 
        SOUSTRACTION.
            COMPUTE TOTAL = TOTAL - NUM.
+           PERFORM TRACER-ETAPE.
            EXIT.
 
        MULTIPLICATION.
-           COMPUTE TOTAL = TOTAL * NUM.
+           COMPUTE TOTAL = TOTAL * NUM
+               ON SIZE ERROR
+                   DISPLAY "Erreur : dépassement de capacité."
+               NOT ON SIZE ERROR
+                   PERFORM TRACER-ETAPE
+           END-COMPUTE.
            EXIT.
 
        DIVISER.
@@ -81,9 +128,39 @@
                DISPLAY "Erreur : Division par zéro."
            ELSE
                COMPUTE TOTAL = TOTAL / NUM
+               PERFORM TRACER-ETAPE
            END-IF.
            EXIT.
 
+      * Ajoute l'opérateur et le nombre saisis au fil du calcul, pour
+      * que CALCUL-ENTIER porte la trace complète des opérations
+       TRACER-ETAPE.
+           MOVE NUM TO WS-NUM-EDIT.
+           STRING FUNCTION TRIM(CALCUL-ENTIER) DELIMITED BY SIZE
+                  ' ' OPERATEUR ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE
+               INTO CALCUL-ENTIER
+               ON OVERFLOW
+                  DISPLAY "Attention : trace du calcul tronquée"
+           END-STRING.
+           PERFORM ECRIRE-AUDIT.
+           EXIT.
+
+      * Ajoute une ligne au journal d'audit pour l'opération qui vient
+      * de se terminer : opérande, opérateur, résultat et horodatage
+       ECRIRE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATE-TIME.
+           MOVE TOTAL TO WS-TOTAL-EDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-AUDIT-AAAA '-' WS-AUDIT-MM '-' WS-AUDIT-JJ
+                  ' ' WS-AUDIT-HH ':' WS-AUDIT-MN ':' WS-AUDIT-SS
+                  ' ' OPERATEUR ' ' WS-NUM-EDIT ' TOTAL=' WS-TOTAL-EDIT
+                  DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING.
+           WRITE AUDIT-RECORD.
+           EXIT.
+
        UNKNOWN-OPERATOR.
            DISPLAY "Erreur : Opérateur inconnu.".
            EXIT.
